@@ -0,0 +1,28 @@
+      ****************************************************************************
+      * HDRTRL - run header/trailer control record layout, sharing the
+      * R-FILE FD with RRAW (COPY both under the same FD; COBOL treats
+      * multiple 01 records under one FD as sharing the same storage, so
+      * CTL-RECORD-TYPE lines up with the first byte of RRAW-N).  A file
+      * is now a header record, followed by the business R records, then
+      * a trailer record:
+      *
+      *   H  <run date><expected count><filler>
+      *   <business R records, RRAW/RREC-shaped>
+      *   T  <actual count><hash total across N><filler>
+      *
+      * Business records always carry a numeric digit in that first byte
+      * (RRAW-N's leading digit), so 'H'/'T' can never collide with a
+      * real business record.
+      ****************************************************************************
+       01  R-CONTROL-RECORD.
+           05  CTL-RECORD-TYPE         PIC X(1).
+               88  CTL-IS-HEADER       VALUE 'H'.
+               88  CTL-IS-TRAILER      VALUE 'T'.
+           05  CTL-HEADER-BODY.
+               10  HDR-RUN-DATE        PIC X(8).
+               10  HDR-EXPECTED-COUNT  PIC 9(9).
+               10  FILLER              PIC X(185).
+           05  CTL-TRAILER-BODY REDEFINES CTL-HEADER-BODY.
+               10  TRL-ACTUAL-COUNT    PIC 9(9).
+               10  TRL-HASH-TOTAL      PIC 9(9).
+               10  FILLER              PIC X(184).
