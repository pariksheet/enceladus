@@ -0,0 +1,40 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      * RREC - canonical R-record layout shared by all batch and online
+      * programs.  This is the master copy of copybook_ok; keep it in step
+      * with menas/src/test/resources/test_data/schemas/copybook_ok.cob.
+      *
+      * C carries an active/inactive flag plus a two-digit reason code as
+      * of the status-flag-plus-reason-code change.  Files written before
+      * this change are physically shorter (no reason-code bytes) and
+      * must be run through the CBFMT001 one-time reformat job before
+      * being read here.
+      *
+      * N is PIC 9(2) and A occurs up to 99 times to handle the higher
+      * per-record volumes expected once the old 9-occurrence ceiling
+      * was no longer enough.
+      ****************************************************************************
+       01  R.
+          03 N      PIC 9(2).
+          03 A      OCCURS 0 TO 99 TIMES DEPENDING ON N.
+            05  B1  PIC X(1).
+            05  B2  PIC X(1).
+          03 C.
+            05  C-DATA.
+              10  C-FLAG    PIC X(1).
+              10  C-REASON  PIC 9(2).
