@@ -0,0 +1,23 @@
+      ****************************************************************************
+      * MAPRAW - maps a validated RRAW-RECORD onto the typed WS-R-RECORD
+      * (OCCURS DEPENDING ON N) a byte at a time, so the ODO table is
+      * only ever sized from an N value that has already passed the
+      * VALIDN numeric edit.
+      *
+      * COPY this paragraph into any program that needs individual A
+      * occurrences after the front-end edit.  The including program
+      * must provide, in addition to VALIDN's requirements:
+      *   01  WS-R-RECORD   COPY RREC REPLACING ==R== BY ==WS-R-RECORD==.
+      *   01  WS-MAP-IDX    PIC 9(3).
+      *   01  WS-MAP-OFFSET PIC 9(3).
+      * and must PERFORM 9100-VALIDATE-N (WS-N-VALID) before this
+      * paragraph.
+      ****************************************************************************
+       9200-MAP-RAW-TO-TYPED.
+           MOVE RRAW-N TO N
+           PERFORM VARYING WS-MAP-IDX FROM 1 BY 1 UNTIL WS-MAP-IDX > N
+               COMPUTE WS-MAP-OFFSET = ((WS-MAP-IDX - 1) * 2) + 1
+               MOVE RRAW-REST(WS-MAP-OFFSET:1)     TO B1(WS-MAP-IDX)
+               MOVE RRAW-REST(WS-MAP-OFFSET + 1:1) TO B2(WS-MAP-IDX)
+           END-PERFORM
+           MOVE RRAW-REST(199:3) TO C-DATA.
