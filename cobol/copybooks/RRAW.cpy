@@ -0,0 +1,10 @@
+      ****************************************************************************
+      * RRAW - raw, untyped view of an R-record used by front-end edit logic.
+      * Read the record into this layout first so N can be NUMERIC-tested
+      * before it is trusted to drive OCCURS DEPENDING ON N in RREC.
+      * Size matches the maximum length of RREC (N=2 + A up to
+      * 99 * (B1+B2)=198 + C=3).
+      ****************************************************************************
+       01  RRAW-RECORD.
+           05  RRAW-N          PIC X(2).
+           05  RRAW-REST       PIC X(201).
