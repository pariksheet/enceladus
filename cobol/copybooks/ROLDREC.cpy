@@ -0,0 +1,11 @@
+      ****************************************************************************
+      * ROLDREC - frozen pre-status-flag-plus-reason-code R-record layout
+      * (20 bytes: N=1 + A-blob=18 + C=1).  Used only by the one-time
+      * CBFMT001 reformat job to read files written before C grew into a
+      * flag/reason group.  Do not change this copybook; it exists to
+      * describe history, not the current format (see RREC).
+      ****************************************************************************
+       01  R-OLD-RECORD.
+           05  OLD-N               PIC X(1).
+           05  OLD-A-BLOB          PIC X(18).
+           05  OLD-C               PIC X(1).
