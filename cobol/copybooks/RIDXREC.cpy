@@ -0,0 +1,19 @@
+      ****************************************************************************
+      * RIDXREC - VSAM KSDS record layout for the C-keyed index of R
+      * records (see CBIDX001 / CBINQ001).  The A array is carried as an
+      * opaque byte blob here because the index is addressed by C only;
+      * programs that need individual A occurrences read the sequential
+      * R-file (RREC) instead.  Byte-for-byte identical to RREC so the
+      * whole physical record can be copied without interpreting N.
+      *
+      * C is keyed as the full flag-plus-reason group; duplicates chain
+      * together as before when several records share the same flag and
+      * reason.  Sized to the current (widened) RREC: N=2 + A-blob up to
+      * 99*(B1+B2)=198 + C=3.
+      ****************************************************************************
+       01  R-INDEX-RECORD.
+           05  R-INDEX-N           PIC X(2).
+           05  R-INDEX-A-BLOB      PIC X(198).
+           05  C.
+               10  C-FLAG          PIC X(1).
+               10  C-REASON        PIC 9(2).
