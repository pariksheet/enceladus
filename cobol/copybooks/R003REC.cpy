@@ -0,0 +1,15 @@
+      ****************************************************************************
+      * R003REC - frozen post-status-flag-plus-reason-code, pre-widen
+      * R-record layout (22 bytes: N=1 + A-blob=18 + C=3).  Used only by
+      * the one-time CBFMT001 reformat job as its migration target; that
+      * job predates the N/A widening and reformats into the shape that
+      * was current at the time it ran.  Do not change this copybook or
+      * repoint it at RIDXREC - see RIDXREC for the current (widened)
+      * layout.
+      ****************************************************************************
+       01  R-INDEX-RECORD.
+           05  R-INDEX-N           PIC X(1).
+           05  R-INDEX-A-BLOB      PIC X(18).
+           05  C.
+               10  C-FLAG          PIC X(1).
+               10  C-REASON        PIC 9(2).
