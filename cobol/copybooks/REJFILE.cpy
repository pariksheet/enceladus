@@ -0,0 +1,8 @@
+      ****************************************************************************
+      * REJFILE - reject-file record layout.  Carries the original record
+      * verbatim plus a reason code explaining why it failed front-end
+      * validation.
+      ****************************************************************************
+       01  REJECT-RECORD-OUT.
+           05  REJECT-REASON-CODE     PIC X(3).
+           05  REJECT-RAW-DATA        PIC X(203).
