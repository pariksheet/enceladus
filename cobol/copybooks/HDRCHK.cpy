@@ -0,0 +1,28 @@
+      ****************************************************************************
+      * HDRCHK - skips and validates the run header record that now
+      * leads every R-FILE, so business-record processing never starts
+      * without one.  COPY this paragraph into 1000-INITIALIZE, right
+      * after R-FILE is opened.
+      *
+      * The including program must provide, in addition to HDRTRL's
+      * FD record (COPY RRAW. COPY HDRTRL. under FD R-FILE):
+      *   01  WS-EOF-SWITCH PIC X(1) with 88 WS-EOF.
+      * This paragraph does not count the header toward WS-RECORD-COUNT.
+      * The companion trailer check lives in 2000-READ-R-RECORD, which
+      * each program already has - see CBRDR001 for the fuller header
+      * and trailer count/hash reconciliation used by the canonical
+      * reader job.
+      ****************************************************************************
+       9050-SKIP-HEADER-RECORD.
+           READ R-FILE
+               AT END
+                   DISPLAY 'CBHDRCHK - FILE HAS NO RECORDS, EXPECTED '
+                       'RUN HEADER'
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF NOT CTL-IS-HEADER
+                       DISPLAY 'CBHDRCHK - MISSING OR INVALID RUN '
+                           'HEADER RECORD'
+                       SET WS-EOF TO TRUE
+                   END-IF
+           END-READ.
