@@ -0,0 +1,29 @@
+      ****************************************************************************
+      * CHKFILE - checkpoint record layout.  Written every 10,000 R
+      * records processed so a restarted run can resume past the last
+      * record the prior run completed instead of rereading the whole
+      * file.
+      *
+      * CKPT-HASH-TOTAL carries the running hash total across N (see
+      * HDRTRL/TRL-HASH-TOTAL) as of this checkpoint, so a restarted run
+      * resumes hash accumulation from the right value instead of only
+      * reflecting records read after the restart point.
+      *
+      * CKPT-PROCESSED-COUNT carries the actual count of records that
+      * passed the N-numeric edit as of this checkpoint, so a restarted
+      * run restores WS-PROCESSED-COUNT directly instead of re-deriving
+      * it from the number of records skipped (which would double-count
+      * any records rejected during the skip range).
+      *
+      * CKPT-REJECT-COUNT carries the running count of records rejected
+      * by the N-numeric edit as of this checkpoint, restored into
+      * WS-REJECT-COUNT the same way, so a restarted run's REJECTED
+      * total at 8000-FINALIZE still reflects the full run, not just the
+      * portion read after the restart point.
+      ****************************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD-NUMBER     PIC 9(9).
+           05  CKPT-RELATIVE-POSITION      PIC 9(9).
+           05  CKPT-HASH-TOTAL             PIC 9(9).
+           05  CKPT-PROCESSED-COUNT        PIC 9(9).
+           05  CKPT-REJECT-COUNT           PIC 9(9).
