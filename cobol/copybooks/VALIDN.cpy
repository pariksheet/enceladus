@@ -0,0 +1,22 @@
+      ****************************************************************************
+      * VALIDN - shared front-end edit for the R-record N field.
+      *
+      * COPY this paragraph into any program that reads RRAW-RECORD before
+      * trusting N to drive OCCURS DEPENDING ON N.  The including program
+      * must provide:
+      *   FD  REJECT-FILE             (COPY REJFILE for the record)
+      *   01  WS-N-VALID-SWITCH       PIC X(1).
+      *       88  WS-N-VALID          VALUE 'Y'.
+      *       88  WS-N-INVALID        VALUE 'N'.
+      *   01  WS-REJECT-COUNT         PIC 9(9).
+      ****************************************************************************
+       9100-VALIDATE-N.
+           IF RRAW-N IS NUMERIC
+               SET WS-N-VALID TO TRUE
+           ELSE
+               SET WS-N-INVALID TO TRUE
+               MOVE 'N01' TO REJECT-REASON-CODE
+               MOVE RRAW-RECORD TO REJECT-RAW-DATA
+               WRITE REJECT-RECORD-OUT
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
