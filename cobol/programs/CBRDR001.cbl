@@ -0,0 +1,284 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                          *
+      *                                                                          *
+      ****************************************************************************
+      * CBRDR001 - canonical checkpoint/restart reader for large
+      * R-record files.
+      *
+      * Every 10,000 records a checkpoint is written holding the last
+      * record number processed, its relative file position, and the
+      * running hash total across N.  When invoked with RESTART on the
+      * command line, the job reads the checkpoint file for the highest
+      * checkpoint written, skips that many records back into the input
+      * file, and resumes instead of reprocessing the whole file from
+      * the top.
+      *
+      * The file is now wrapped in run control records (see HDRTRL): a
+      * header record (run date, expected count) must lead the file
+      * before any business record is processed, and a trailer record
+      * (actual count, hash total across N) must trail it.  This job
+      * validates the header up front and reconciles the trailer against
+      * what it actually read/hashed once the business records are
+      * exhausted.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBRDR001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT R-FILE ASSIGN TO R-IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-R-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPT-FILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO R-REJECT-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  R-FILE
+           RECORDING MODE IS F.
+           COPY RRAW.
+           COPY HDRTRL.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKFILE.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-R-FILE-STATUS                PIC X(2).
+           88  WS-R-FILE-OK                VALUE '00'.
+
+       01  WS-CKPT-FILE-STATUS             PIC X(2).
+           88  WS-CKPT-FILE-OK             VALUE '00'.
+
+       01  WS-REJECT-FILE-STATUS           PIC X(2).
+           88  WS-REJECT-FILE-OK           VALUE '00'.
+
+       01  WS-RECORD-LENGTH                PIC 9(9)    VALUE 203.
+
+       01  WS-RESTART-PARM                 PIC X(7)    VALUE SPACES.
+
+       01  WS-RESTART-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-IS-RESTART                           VALUE 'Y'.
+
+       01  WS-EOF-SWITCH                   PIC X(1)    VALUE 'N'.
+           88  WS-EOF                                  VALUE 'Y'.
+
+       01  WS-CKPT-EOF-SWITCH              PIC X(1)    VALUE 'N'.
+           88  WS-CKPT-EOF                             VALUE 'Y'.
+
+       01  WS-TRAILER-SEEN-SWITCH          PIC X(1)    VALUE 'N'.
+           88  WS-TRAILER-SEEN                         VALUE 'Y'.
+
+       01  WS-N-VALID-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-N-VALID                              VALUE 'Y'.
+           88  WS-N-INVALID                            VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-PROCESSED-COUNT          PIC 9(9)    VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-RESUME-FROM              PIC 9(9)    VALUE ZERO.
+           05  WS-SKIP-INDEX               PIC 9(9)    VALUE ZERO.
+
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(9)    VALUE 10000.
+
+       01  WS-N-NUMERIC                    PIC 9(2).
+       01  WS-EXPECTED-COUNT               PIC 9(9)    VALUE ZERO.
+       01  WS-HASH-TOTAL                   PIC 9(9)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1700-READ-HEADER
+           PERFORM 1500-SKIP-TO-RESTART-POINT
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-R-RECORD
+               IF NOT WS-EOF
+                   PERFORM 9100-VALIDATE-N
+                   IF WS-N-VALID
+                       ADD 1 TO WS-PROCESSED-COUNT
+                       MOVE RRAW-N TO WS-N-NUMERIC
+                       ADD WS-N-NUMERIC TO WS-HASH-TOTAL
+                       PERFORM 5000-CHECKPOINT-IF-DUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           IF WS-RESTART-PARM = 'RESTART'
+               SET WS-IS-RESTART TO TRUE
+           END-IF
+
+           OPEN INPUT R-FILE
+           IF NOT WS-R-FILE-OK
+               DISPLAY 'CBRDR001 - UNABLE TO OPEN R-FILE, STATUS='
+                   WS-R-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-IS-RESTART
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF NOT WS-REJECT-FILE-OK
+               DISPLAY 'CBRDR001 - UNABLE TO OPEN REJECT-FILE, STATUS='
+                   WS-REJECT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       1700-READ-HEADER.
+           READ R-FILE
+               AT END
+                   DISPLAY 'CBRDR001 - FILE HAS NO RECORDS, EXPECTED '
+                       'RUN HEADER'
+                   STOP RUN
+           END-READ
+           IF NOT CTL-IS-HEADER
+               DISPLAY 'CBRDR001 - MISSING OR INVALID RUN HEADER RECORD'
+               STOP RUN
+           END-IF
+           MOVE HDR-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+           DISPLAY 'CBRDR001 - RUN HEADER: DATE=' HDR-RUN-DATE
+               ' EXPECTED COUNT=' WS-EXPECTED-COUNT.
+
+       1500-SKIP-TO-RESTART-POINT.
+           IF WS-IS-RESTART
+               PERFORM 1600-READ-LAST-CHECKPOINT
+               DISPLAY 'CBRDR001 - RESTARTING AFTER RECORD '
+                   WS-RESUME-FROM
+               PERFORM WS-RESUME-FROM TIMES
+                   READ R-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF NOT WS-CKPT-FILE-OK
+               DISPLAY 'CBRDR001 - UNABLE TO OPEN CKPT FILE, STATUS='
+                   WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       1600-READ-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-OK
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKPT-LAST-RECORD-NUMBER
+                               TO WS-RESUME-FROM
+                           MOVE CKPT-HASH-TOTAL
+                               TO WS-HASH-TOTAL
+                           MOVE CKPT-PROCESSED-COUNT
+                               TO WS-PROCESSED-COUNT
+                           MOVE CKPT-REJECT-COUNT
+                               TO WS-REJECT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-READ-R-RECORD.
+           READ R-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CTL-IS-TRAILER
+                       PERFORM 1800-CHECK-TRAILER
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+           END-READ.
+
+       1800-CHECK-TRAILER.
+           SET WS-TRAILER-SEEN TO TRUE
+           DISPLAY 'CBRDR001 - RUN TRAILER: ACTUAL COUNT='
+               TRL-ACTUAL-COUNT ' HASH TOTAL=' TRL-HASH-TOTAL
+           IF TRL-ACTUAL-COUNT NOT = WS-PROCESSED-COUNT
+               DISPLAY 'CBRDR001 - *** TRAILER COUNT MISMATCH *** '
+                   'EXPECTED ' TRL-ACTUAL-COUNT ' GOT '
+                   WS-PROCESSED-COUNT
+           END-IF
+           IF TRL-HASH-TOTAL NOT = WS-HASH-TOTAL
+               DISPLAY 'CBRDR001 - *** TRAILER HASH MISMATCH *** '
+                   'EXPECTED ' TRL-HASH-TOTAL ' GOT ' WS-HASH-TOTAL
+           END-IF
+           IF WS-EXPECTED-COUNT NOT = TRL-ACTUAL-COUNT
+               DISPLAY 'CBRDR001 - *** HEADER/TRAILER COUNT '
+                   'MISMATCH *** HEADER EXPECTED ' WS-EXPECTED-COUNT
+                   ' TRAILER ACTUAL ' TRL-ACTUAL-COUNT
+           END-IF.
+
+       5000-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD (WS-PROCESSED-COUNT
+                   WS-CHECKPOINT-INTERVAL) = 0
+               MOVE WS-RECORD-COUNT TO CKPT-LAST-RECORD-NUMBER
+      *        True byte offset into the file: WS-RECORD-COUNT
+      *        business records already read, plus the run header
+      *        record (req008) that always leads the file.
+               COMPUTE CKPT-RELATIVE-POSITION =
+                   (WS-RECORD-COUNT * WS-RECORD-LENGTH)
+                       + WS-RECORD-LENGTH
+               MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+               MOVE WS-PROCESSED-COUNT TO CKPT-PROCESSED-COUNT
+               MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+               WRITE CHECKPOINT-RECORD
+               DISPLAY 'CBRDR001 - CHECKPOINT AT RECORD '
+                   WS-RECORD-COUNT
+           END-IF.
+
+           COPY VALIDN.
+
+       8000-FINALIZE.
+           CLOSE R-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REJECT-FILE
+           IF NOT WS-TRAILER-SEEN
+               DISPLAY 'CBRDR001 - *** FILE TRUNCATED, NO RUN '
+                   'TRAILER RECORD FOUND BEFORE END OF FILE ***'
+           END-IF
+           DISPLAY 'CBRDR001 - RECORDS READ THIS RUN : ' WS-RECORD-COUNT
+           DISPLAY 'CBRDR001 - TOTAL PROCESSED       : '
+               WS-PROCESSED-COUNT
+           DISPLAY 'CBRDR001 - REJECTED              : '
+               WS-REJECT-COUNT
+           DISPLAY 'CBRDR001 - HEADER EXPECTED COUNT : '
+               WS-EXPECTED-COUNT
+           DISPLAY 'CBRDR001 - HASH TOTAL ACROSS N   : '
+               WS-HASH-TOTAL.
