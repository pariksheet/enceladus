@@ -0,0 +1,147 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      * CBVAL001 - front-end edit/gate job.
+      *
+      * Reads a raw R-record file and NUMERIC-tests N before it is ever
+      * trusted to drive OCCURS DEPENDING ON N.  Records that pass are
+      * copied verbatim to the good-record file; records that fail are
+      * copied verbatim, plus a reason code, to the reject file.  Run this
+      * ahead of any job that interprets the A array so one garbled byte
+      * can no longer abend a multi-million record batch.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBVAL001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT R-FILE ASSIGN TO R-IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-R-FILE-STATUS.
+
+           SELECT GOOD-FILE ASSIGN TO R-GOOD-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GOOD-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO R-REJECT-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  R-FILE
+           RECORDING MODE IS F.
+           COPY RRAW.
+           COPY HDRTRL.
+
+       FD  GOOD-FILE
+           RECORDING MODE IS F.
+       01  GOOD-RECORD-OUT             PIC X(203).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-R-FILE-STATUS            PIC X(2).
+           88  WS-R-FILE-OK            VALUE '00'.
+
+       01  WS-GOOD-FILE-STATUS         PIC X(2).
+           88  WS-GOOD-FILE-OK         VALUE '00'.
+
+       01  WS-REJECT-FILE-STATUS       PIC X(2).
+           88  WS-REJECT-FILE-OK       VALUE '00'.
+
+       01  WS-EOF-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-EOF                              VALUE 'Y'.
+
+       01  WS-N-VALID-SWITCH           PIC X(1)    VALUE 'N'.
+           88  WS-N-VALID                          VALUE 'Y'.
+           88  WS-N-INVALID                        VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT         PIC 9(9)    VALUE ZERO.
+           05  WS-GOOD-COUNT           PIC 9(9)    VALUE ZERO.
+           05  WS-REJECT-COUNT         PIC 9(9)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-R-RECORD
+               IF NOT WS-EOF
+                   PERFORM 9100-VALIDATE-N
+                   IF WS-N-VALID
+                       PERFORM 3000-WRITE-GOOD-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT R-FILE
+           IF NOT WS-R-FILE-OK
+               DISPLAY 'CBVAL001 - UNABLE TO OPEN R-FILE, STATUS='
+                   WS-R-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT GOOD-FILE
+           IF NOT WS-GOOD-FILE-OK
+               DISPLAY 'CBVAL001 - UNABLE TO OPEN GOOD-FILE, STATUS='
+                   WS-GOOD-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-REJECT-FILE-OK
+               DISPLAY 'CBVAL001 - UNABLE TO OPEN REJECT-FILE, STATUS='
+                   WS-REJECT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 9050-SKIP-HEADER-RECORD.
+
+       2000-READ-R-RECORD.
+           READ R-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CTL-IS-TRAILER
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+           END-READ.
+
+       3000-WRITE-GOOD-RECORD.
+           MOVE RRAW-RECORD TO GOOD-RECORD-OUT
+           WRITE GOOD-RECORD-OUT
+           ADD 1 TO WS-GOOD-COUNT.
+
+           COPY VALIDN.
+           COPY HDRCHK.
+
+       8000-FINALIZE.
+           CLOSE R-FILE
+           CLOSE GOOD-FILE
+           CLOSE REJECT-FILE
+           DISPLAY 'CBVAL001 - RECORDS READ  : ' WS-RECORD-COUNT
+           DISPLAY 'CBVAL001 - GOOD RECORDS  : ' WS-GOOD-COUNT
+           DISPLAY 'CBVAL001 - REJECTED      : ' WS-REJECT-COUNT.
