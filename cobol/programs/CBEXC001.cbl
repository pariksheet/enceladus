@@ -0,0 +1,184 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      * CBEXC001 - boundary exception report.
+      *
+      * Reads a copybook_ok-shaped R-record file and writes one line to the
+      * exception report for every record whose N sits at the extremes of
+      * the A array occurrence range (N=0 empty population, N=99 maxed
+      * out, matching the widened OCCURS 0 TO 99 ceiling).
+      *
+      * N is NUMERIC-tested via the shared VALIDN edit before it is ever
+      * trusted to drive OCCURS DEPENDING ON N; records that fail go to
+      * the reject file instead of being evaluated here.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBEXC001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT R-FILE ASSIGN TO R-IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-R-FILE-STATUS.
+
+           SELECT EXC-FILE ASSIGN TO EXC-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO R-REJECT-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  R-FILE
+           RECORDING MODE IS F.
+           COPY RRAW.
+           COPY HDRTRL.
+
+       FD  EXC-FILE
+           RECORDING MODE IS F.
+       01  EXC-LINE                        PIC X(80).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-N-NUMERIC                    PIC 9(2).
+
+       01  WS-R-FILE-STATUS                PIC X(2).
+           88  WS-R-FILE-OK                VALUE '00'.
+           88  WS-R-FILE-EOF               VALUE '10'.
+
+       01  WS-EXC-FILE-STATUS              PIC X(2).
+           88  WS-EXC-FILE-OK              VALUE '00'.
+
+       01  WS-REJECT-FILE-STATUS           PIC X(2).
+           88  WS-REJECT-FILE-OK           VALUE '00'.
+
+       01  WS-EOF-SWITCH                   PIC X(1)    VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+       01  WS-N-VALID-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-N-VALID                              VALUE 'Y'.
+           88  WS-N-INVALID                            VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-EXCEPTION-COUNT          PIC 9(9)    VALUE ZERO.
+           05  WS-ZERO-COUNT               PIC 9(9)    VALUE ZERO.
+           05  WS-MAX-COUNT                PIC 9(9)    VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(9)    VALUE ZERO.
+
+       01  WS-EXC-REASON                   PIC X(20).
+
+       01  WS-EXC-LINE-OUT.
+           05  FILLER              PIC X(10) VALUE 'EXCEPTION:'.
+           05  WS-EXC-REC-NO       PIC ZZZZZZZZ9.
+           05  FILLER              PIC X(4)  VALUE ' N='.
+           05  WS-EXC-N-OUT        PIC 99.
+           05  FILLER              PIC X(2)  VALUE '  '.
+           05  WS-EXC-REASON-OUT   PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-R-RECORD
+               IF NOT WS-EOF
+                   PERFORM 9100-VALIDATE-N
+                   IF WS-N-VALID
+                       MOVE RRAW-N TO WS-N-NUMERIC
+                       PERFORM 3000-CHECK-BOUNDARY
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT R-FILE
+           IF NOT WS-R-FILE-OK
+               DISPLAY 'CBEXC001 - UNABLE TO OPEN R-FILE, STATUS='
+                   WS-R-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXC-FILE
+           IF NOT WS-EXC-FILE-OK
+               DISPLAY 'CBEXC001 - UNABLE TO OPEN EXC-FILE, STATUS='
+                   WS-EXC-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-REJECT-FILE-OK
+               DISPLAY 'CBEXC001 - UNABLE TO OPEN REJECT-FILE, STATUS='
+                   WS-REJECT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 9050-SKIP-HEADER-RECORD.
+
+       2000-READ-R-RECORD.
+           READ R-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CTL-IS-TRAILER
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+           END-READ.
+
+       3000-CHECK-BOUNDARY.
+           EVALUATE TRUE
+               WHEN WS-N-NUMERIC = 0
+                   ADD 1 TO WS-ZERO-COUNT
+                   MOVE 'EMPTY POPULATION N=0' TO WS-EXC-REASON
+                   PERFORM 4000-WRITE-EXCEPTION
+               WHEN WS-N-NUMERIC = 99
+                   ADD 1 TO WS-MAX-COUNT
+                   MOVE 'MAXED OUT N=99' TO WS-EXC-REASON
+                   PERFORM 4000-WRITE-EXCEPTION
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       4000-WRITE-EXCEPTION.
+           MOVE WS-RECORD-COUNT TO WS-EXC-REC-NO
+           MOVE WS-N-NUMERIC    TO WS-EXC-N-OUT
+           MOVE WS-EXC-REASON   TO WS-EXC-REASON-OUT
+           MOVE WS-EXC-LINE-OUT TO EXC-LINE
+           WRITE EXC-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+           COPY VALIDN.
+           COPY HDRCHK.
+
+       8000-FINALIZE.
+           CLOSE R-FILE
+           CLOSE EXC-FILE
+           CLOSE REJECT-FILE
+           DISPLAY 'CBEXC001 - RECORDS READ      : ' WS-RECORD-COUNT
+           DISPLAY 'CBEXC001 - EXCEPTIONS WRITTEN: ' WS-EXCEPTION-COUNT
+           DISPLAY 'CBEXC001 - N=0 COUNT         : ' WS-ZERO-COUNT
+           DISPLAY 'CBEXC001 - N=99 COUNT        : ' WS-MAX-COUNT
+           DISPLAY 'CBEXC001 - REJECTED          : ' WS-REJECT-COUNT.
