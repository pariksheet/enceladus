@@ -0,0 +1,123 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                          *
+      *                                                                          *
+      ****************************************************************************
+      * CBFMT001 - one-time reformat job.
+      *
+      * Reads an R-record file in the old 20-byte layout (C a single
+      * status byte) and rewrites it in the historical 22-byte layout (C
+      * a flag-plus-reason group) frozen in R003REC, the shape this job's
+      * output has always had.  RREC itself has since moved on (req 007
+      * widened it to 203 bytes) and is no longer 22 bytes, so NEW-FILE
+      * is deliberately pointed at R003REC rather than RREC to keep this
+      * job's output stable.  The old C byte becomes the new flag byte;
+      * the reason code defaults to zero since the old layout never
+      * carried one.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBFMT001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO R-OLD-IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+
+           SELECT NEW-FILE ASSIGN TO R-NEW-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-FILE
+           RECORDING MODE IS F.
+           COPY ROLDREC.
+
+       FD  NEW-FILE
+           RECORDING MODE IS F.
+           COPY R003REC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-FILE-STATUS              PIC X(2).
+           88  WS-OLD-FILE-OK              VALUE '00'.
+
+       01  WS-NEW-FILE-STATUS              PIC X(2).
+           88  WS-NEW-FILE-OK              VALUE '00'.
+
+       01  WS-EOF-SWITCH                   PIC X(1)    VALUE 'N'.
+           88  WS-EOF                                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-SKIPPED-COUNT            PIC 9(9)    VALUE ZERO.
+           05  WS-REFORMATTED-COUNT        PIC 9(9)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-OLD-RECORD
+               IF NOT WS-EOF
+                   PERFORM 3000-REFORMAT-RECORD
+               END-IF
+           END-PERFORM
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT OLD-FILE
+           IF NOT WS-OLD-FILE-OK
+               DISPLAY 'CBFMT001 - UNABLE TO OPEN OLD-FILE, STATUS='
+                   WS-OLD-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT NEW-FILE
+           IF NOT WS-NEW-FILE-OK
+               DISPLAY 'CBFMT001 - UNABLE TO OPEN NEW-FILE, STATUS='
+                   WS-NEW-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       2000-READ-OLD-RECORD.
+           READ OLD-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       3000-REFORMAT-RECORD.
+           IF OLD-N IS NOT NUMERIC
+               DISPLAY 'CBFMT001 - SKIPPING RECORD ' WS-RECORD-COUNT
+                   ' - N NOT NUMERIC: ' OLD-N
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               MOVE OLD-N      TO R-INDEX-N
+               MOVE OLD-A-BLOB TO R-INDEX-A-BLOB
+               MOVE OLD-C      TO C-FLAG
+               MOVE ZERO       TO C-REASON
+               WRITE R-INDEX-RECORD
+               ADD 1 TO WS-REFORMATTED-COUNT
+           END-IF.
+
+       8000-FINALIZE.
+           CLOSE OLD-FILE
+           CLOSE NEW-FILE
+           DISPLAY 'CBFMT001 - RECORDS READ   : ' WS-RECORD-COUNT
+           DISPLAY 'CBFMT001 - REFORMATTED    : ' WS-REFORMATTED-COUNT
+           DISPLAY 'CBFMT001 - SKIPPED        : ' WS-SKIPPED-COUNT.
