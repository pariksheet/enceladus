@@ -0,0 +1,179 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                          *
+      *                                                                          *
+      ****************************************************************************
+      * CBEXT001 - BI flat-file extract.
+      *
+      * Flattens the OCCURS DEPENDING ON N array into one CSV row per A
+      * occurrence, carrying N, the occurrence index, B1, B2, and the C
+      * flag/reason along on every row, so a variable-length record
+      * becomes N fixed-width rows the BI tooling can load directly.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBEXT001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT R-FILE ASSIGN TO R-IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-R-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO R-REJECT-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO CSV-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  R-FILE
+           RECORDING MODE IS F.
+           COPY RRAW.
+           COPY HDRTRL.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJFILE.
+
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01  CSV-LINE                        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       COPY RREC REPLACING ==R== BY ==WS-R-RECORD==.
+
+       01  WS-MAP-IDX                      PIC 9(3).
+       01  WS-MAP-OFFSET                   PIC 9(3).
+
+       01  WS-R-FILE-STATUS                PIC X(2).
+           88  WS-R-FILE-OK                VALUE '00'.
+
+       01  WS-REJECT-FILE-STATUS           PIC X(2).
+           88  WS-REJECT-FILE-OK           VALUE '00'.
+
+       01  WS-CSV-FILE-STATUS              PIC X(2).
+           88  WS-CSV-FILE-OK              VALUE '00'.
+
+       01  WS-EOF-SWITCH                   PIC X(1)    VALUE 'N'.
+           88  WS-EOF                                  VALUE 'Y'.
+
+       01  WS-N-VALID-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-N-VALID                              VALUE 'Y'.
+           88  WS-N-INVALID                            VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-ROW-COUNT                PIC 9(9)    VALUE ZERO.
+
+       01  WS-OCCURS-IDX                   PIC 9(3).
+
+       01  WS-CSV-LINE-OUT.
+           05  WS-CSV-N            PIC 99.
+           05  FILLER              PIC X VALUE ','.
+           05  WS-CSV-OCC-IDX      PIC 99.
+           05  FILLER              PIC X VALUE ','.
+           05  WS-CSV-B1           PIC X.
+           05  FILLER              PIC X VALUE ','.
+           05  WS-CSV-B2           PIC X.
+           05  FILLER              PIC X VALUE ','.
+           05  WS-CSV-C-FLAG       PIC X.
+           05  FILLER              PIC X VALUE ','.
+           05  WS-CSV-C-REASON     PIC 99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-R-RECORD
+               IF NOT WS-EOF
+                   PERFORM 9100-VALIDATE-N
+                   IF WS-N-VALID
+                       PERFORM 9200-MAP-RAW-TO-TYPED
+                       PERFORM 3000-WRITE-CSV-ROWS
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT R-FILE
+           IF NOT WS-R-FILE-OK
+               DISPLAY 'CBEXT001 - UNABLE TO OPEN R-FILE, STATUS='
+                   WS-R-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-REJECT-FILE-OK
+               DISPLAY 'CBEXT001 - UNABLE TO OPEN REJECT-FILE, STATUS='
+                   WS-REJECT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CSV-FILE
+           IF NOT WS-CSV-FILE-OK
+               DISPLAY 'CBEXT001 - UNABLE TO OPEN CSV-FILE, STATUS='
+                   WS-CSV-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE 'N,OCCURRENCE,B1,B2,C_FLAG,C_REASON' TO CSV-LINE
+           WRITE CSV-LINE
+
+           PERFORM 9050-SKIP-HEADER-RECORD.
+
+       2000-READ-R-RECORD.
+           READ R-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CTL-IS-TRAILER
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+           END-READ.
+
+       3000-WRITE-CSV-ROWS.
+           PERFORM VARYING WS-OCCURS-IDX FROM 1 BY 1
+                   UNTIL WS-OCCURS-IDX > N
+               MOVE N                TO WS-CSV-N
+               MOVE WS-OCCURS-IDX    TO WS-CSV-OCC-IDX
+               MOVE B1(WS-OCCURS-IDX) TO WS-CSV-B1
+               MOVE B2(WS-OCCURS-IDX) TO WS-CSV-B2
+               MOVE C-FLAG           TO WS-CSV-C-FLAG
+               MOVE C-REASON         TO WS-CSV-C-REASON
+               MOVE WS-CSV-LINE-OUT  TO CSV-LINE
+               WRITE CSV-LINE
+               ADD 1 TO WS-ROW-COUNT
+           END-PERFORM.
+
+           COPY VALIDN.
+           COPY MAPRAW.
+           COPY HDRCHK.
+
+       8000-FINALIZE.
+           CLOSE R-FILE
+           CLOSE REJECT-FILE
+           CLOSE CSV-FILE
+           DISPLAY 'CBEXT001 - RECORDS READ : ' WS-RECORD-COUNT
+           DISPLAY 'CBEXT001 - REJECTED     : ' WS-REJECT-COUNT
+           DISPLAY 'CBEXT001 - CSV ROWS     : ' WS-ROW-COUNT.
