@@ -0,0 +1,308 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                          *
+      *                                                                          *
+      ****************************************************************************
+      * CBMNT001 - online maintenance transaction against the C-keyed VSAM
+      * KSDS built by CBIDX001.
+      *
+      * Operator keys in a C value the same way as CBINQ001, picks one of
+      * the chained duplicate matches, then pages through that record's A
+      * occurrences (bounded by N) ten at a time and can correct B1, B2,
+      * or the C flag/reason directly.  Changes are REWRITE-ten back to
+      * the KSDS only when the operator quits the maintenance session,
+      * so a browse with no edits never touches the file.
+      *
+      * There is no CICS (or any other online TP monitor) precedent
+      * anywhere in this repo, so this follows CBINQ001's existing
+      * convention for "online": a line-mode ACCEPT/DISPLAY transaction
+      * run directly against the VSAM file in I-O mode.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBMNT001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT R-INDEX-FILE ASSIGN TO R-VSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C OF R-INDEX-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-IDX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  R-INDEX-FILE
+           RECORDING MODE IS F.
+           COPY RIDXREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IDX-FILE-STATUS              PIC X(2).
+           88  WS-IDX-FILE-OK              VALUE '00'.
+           88  WS-IDX-NOT-FOUND            VALUE '23'.
+
+       01  WS-SEARCH-KEY                   PIC X(3).
+       01  WS-N-NUMERIC                    PIC 9(2).
+
+       01  WS-MATCH-COUNT                  PIC 9(9)    VALUE ZERO.
+       01  WS-SELECTED-MATCH               PIC 9(9)    VALUE ZERO.
+       01  WS-CURRENT-MATCH                PIC 9(9)    VALUE ZERO.
+
+       01  WS-FOUND-SWITCH                 PIC X(1)    VALUE 'N'.
+           88  WS-FOUND                                VALUE 'Y'.
+
+       01  WS-DONE-SWITCH                  PIC X(1)    VALUE 'N'.
+           88  WS-DONE                                 VALUE 'Y'.
+
+       01  WS-CHANGED-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-CHANGED                              VALUE 'Y'.
+
+       01  WS-KEY-CHANGED-SWITCH           PIC X(1)    VALUE 'N'.
+           88  WS-KEY-CHANGED                          VALUE 'Y'.
+
+       01  WS-ORIGINAL-KEY                 PIC X(3).
+       01  WS-NEW-KEY                      PIC X(3).
+
+       01  WS-MAINT-DONE-SWITCH            PIC X(1)    VALUE 'N'.
+           88  WS-MAINT-DONE                           VALUE 'Y'.
+
+       01  WS-PAGE-SIZE                    PIC 9(2)    VALUE 10.
+       01  WS-PAGE-START                   PIC 9(3)    VALUE 1.
+       01  WS-PAGE-END                     PIC 9(3).
+       01  WS-PAGE-IDX                     PIC 9(3).
+
+       01  WS-MAINT-COMMAND                PIC X(1).
+       01  WS-EDIT-OCC                     PIC 9(2).
+       01  WS-EDIT-B1                      PIC X(1).
+       01  WS-EDIT-B2                      PIC X(1).
+       01  WS-EDIT-C-FLAG                  PIC X(1).
+       01  WS-EDIT-C-REASON                PIC 9(2).
+       01  WS-BLOB-OFFSET                  PIC 9(3).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-FIND-AND-SELECT
+           IF WS-SELECTED-MATCH > 0
+               PERFORM 5000-PAGE-AND-MAINTAIN
+           END-IF
+           CLOSE R-INDEX-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY 'CBMNT001 - ENTER C VALUE (FLAG+REASON) TO '
+               'MAINTAIN: ' WITH NO ADVANCING
+           ACCEPT WS-SEARCH-KEY
+
+           OPEN I-O R-INDEX-FILE
+           IF NOT WS-IDX-FILE-OK
+               DISPLAY 'CBMNT001 - UNABLE TO OPEN R-INDEX-FILE, STATUS='
+                   WS-IDX-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       2000-FIND-AND-SELECT.
+           MOVE WS-SEARCH-KEY TO C OF R-INDEX-RECORD
+           START R-INDEX-FILE KEY IS EQUAL TO C OF R-INDEX-RECORD
+               INVALID KEY
+                   DISPLAY 'CBMNT001 - NO RECORD FOUND FOR C = '
+                       WS-SEARCH-KEY
+                   SET WS-DONE TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-DONE
+               READ R-INDEX-FILE NEXT RECORD
+                   AT END
+                       SET WS-DONE TO TRUE
+                   NOT AT END
+                       IF C OF R-INDEX-RECORD = WS-SEARCH-KEY
+                           ADD 1 TO WS-MATCH-COUNT
+                           DISPLAY 'CBMNT001 - MATCH ' WS-MATCH-COUNT
+                               ': N=' R-INDEX-N
+                       ELSE
+                           SET WS-DONE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY 'CBMNT001 - NOTHING TO MAINTAIN'
+           ELSE
+               DISPLAY 'CBMNT001 - ENTER MATCH NUMBER TO MAINTAIN '
+                   '(0 TO QUIT): ' WITH NO ADVANCING
+               ACCEPT WS-SELECTED-MATCH
+               IF WS-SELECTED-MATCH > WS-MATCH-COUNT
+                   DISPLAY 'CBMNT001 - NO SUCH MATCH, QUITTING'
+                   MOVE ZERO TO WS-SELECTED-MATCH
+               ELSE
+                   IF WS-SELECTED-MATCH > 0
+                       PERFORM 4000-LOAD-SELECTED-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-LOAD-SELECTED-RECORD.
+           MOVE WS-SEARCH-KEY TO C OF R-INDEX-RECORD
+           START R-INDEX-FILE KEY IS EQUAL TO C OF R-INDEX-RECORD
+               INVALID KEY
+                   DISPLAY 'CBMNT001 - RECORD NO LONGER FOUND'
+                   MOVE ZERO TO WS-SELECTED-MATCH
+           END-START
+
+           IF WS-SELECTED-MATCH > 0
+               PERFORM WS-SELECTED-MATCH TIMES
+                   READ R-INDEX-FILE NEXT RECORD
+                       AT END
+                           DISPLAY 'CBMNT001 - RECORD NO LONGER FOUND'
+                           MOVE ZERO TO WS-SELECTED-MATCH
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           IF WS-SELECTED-MATCH > 0
+               MOVE R-INDEX-N TO WS-N-NUMERIC
+               MOVE C OF R-INDEX-RECORD TO WS-ORIGINAL-KEY
+               SET WS-FOUND TO TRUE
+           END-IF.
+
+       5000-PAGE-AND-MAINTAIN.
+           PERFORM UNTIL WS-MAINT-DONE
+               PERFORM 5100-SHOW-PAGE
+               PERFORM 5200-PROMPT-COMMAND
+           END-PERFORM
+           IF WS-CHANGED
+               IF WS-KEY-CHANGED
+                   PERFORM 5500-REKEY-RECORD
+               ELSE
+                   REWRITE R-INDEX-RECORD
+                       INVALID KEY
+                           DISPLAY 'CBMNT001 - REWRITE FAILED, STATUS='
+                               WS-IDX-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY 'CBMNT001 - RECORD UPDATED'
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+       5500-REKEY-RECORD.
+           MOVE C OF R-INDEX-RECORD TO WS-NEW-KEY
+           MOVE WS-ORIGINAL-KEY TO C OF R-INDEX-RECORD
+           DELETE R-INDEX-FILE RECORD
+               INVALID KEY
+                   DISPLAY 'CBMNT001 - DELETE OF OLD KEY FAILED, '
+                       'STATUS=' WS-IDX-FILE-STATUS
+                       ' - UPDATE ABANDONED, RECORD UNCHANGED'
+               NOT INVALID KEY
+                   MOVE WS-NEW-KEY TO C OF R-INDEX-RECORD
+                   WRITE R-INDEX-RECORD
+                       INVALID KEY
+                           DISPLAY 'CBMNT001 - WRITE OF NEW KEY '
+                               'FAILED, STATUS=' WS-IDX-FILE-STATUS
+                           PERFORM 5550-REINSTATE-ORIGINAL
+                       NOT INVALID KEY
+                           DISPLAY 'CBMNT001 - RECORD UPDATED '
+                               '(KEY CHANGED)'
+                   END-WRITE
+           END-DELETE.
+
+       5550-REINSTATE-ORIGINAL.
+           MOVE WS-ORIGINAL-KEY TO C OF R-INDEX-RECORD
+           WRITE R-INDEX-RECORD
+               INVALID KEY
+                   DISPLAY 'CBMNT001 - *** FATAL: RECORD LOST, '
+                       'COULD NOT REINSTATE UNDER ORIGINAL KEY '
+                       WS-ORIGINAL-KEY ' STATUS=' WS-IDX-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY 'CBMNT001 - RE-KEY FAILED, RECORD '
+                       'REINSTATED UNDER ORIGINAL KEY '
+                       WS-ORIGINAL-KEY
+           END-WRITE.
+
+       5100-SHOW-PAGE.
+           DISPLAY 'CBMNT001 - RECORD: N=' WS-N-NUMERIC ' C-FLAG='
+               C-FLAG ' C-REASON=' C-REASON
+           MOVE WS-PAGE-START TO WS-PAGE-IDX
+           COMPUTE WS-PAGE-END = WS-PAGE-START + WS-PAGE-SIZE - 1
+           IF WS-PAGE-END > WS-N-NUMERIC
+               MOVE WS-N-NUMERIC TO WS-PAGE-END
+           END-IF
+           PERFORM VARYING WS-PAGE-IDX FROM WS-PAGE-START BY 1
+                   UNTIL WS-PAGE-IDX > WS-PAGE-END
+               COMPUTE WS-BLOB-OFFSET = ((WS-PAGE-IDX - 1) * 2) + 1
+               DISPLAY 'CBMNT001 - OCC ' WS-PAGE-IDX ' B1='
+                   R-INDEX-A-BLOB(WS-BLOB-OFFSET:1) ' B2='
+                   R-INDEX-A-BLOB(WS-BLOB-OFFSET + 1:1)
+           END-PERFORM.
+
+       5200-PROMPT-COMMAND.
+           DISPLAY 'CBMNT001 - (N)EXT PAGE, (P)REV PAGE, (E)DIT '
+               'OCCURRENCE, (C) EDIT FLAG/REASON, (Q)UIT: '
+               WITH NO ADVANCING
+           ACCEPT WS-MAINT-COMMAND
+           EVALUATE WS-MAINT-COMMAND
+               WHEN 'N'
+                   IF WS-PAGE-END < WS-N-NUMERIC
+                       ADD WS-PAGE-SIZE TO WS-PAGE-START
+                   END-IF
+               WHEN 'P'
+                   IF WS-PAGE-START > WS-PAGE-SIZE
+                       SUBTRACT WS-PAGE-SIZE FROM WS-PAGE-START
+                   ELSE
+                       MOVE 1 TO WS-PAGE-START
+                   END-IF
+               WHEN 'E'
+                   PERFORM 5300-EDIT-OCCURRENCE
+               WHEN 'C'
+                   PERFORM 5400-EDIT-C-GROUP
+               WHEN 'Q'
+                   SET WS-MAINT-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'CBMNT001 - UNKNOWN COMMAND'
+           END-EVALUATE.
+
+       5300-EDIT-OCCURRENCE.
+           DISPLAY 'CBMNT001 - OCCURRENCE NUMBER TO EDIT: '
+               WITH NO ADVANCING
+           ACCEPT WS-EDIT-OCC
+           IF WS-EDIT-OCC < 1 OR WS-EDIT-OCC > WS-N-NUMERIC
+               DISPLAY 'CBMNT001 - OCCURRENCE OUT OF RANGE 1 TO '
+                   WS-N-NUMERIC
+           ELSE
+               DISPLAY 'CBMNT001 - NEW B1 VALUE: ' WITH NO ADVANCING
+               ACCEPT WS-EDIT-B1
+               DISPLAY 'CBMNT001 - NEW B2 VALUE: ' WITH NO ADVANCING
+               ACCEPT WS-EDIT-B2
+               COMPUTE WS-BLOB-OFFSET = ((WS-EDIT-OCC - 1) * 2) + 1
+               MOVE WS-EDIT-B1 TO R-INDEX-A-BLOB(WS-BLOB-OFFSET:1)
+               MOVE WS-EDIT-B2
+                   TO R-INDEX-A-BLOB(WS-BLOB-OFFSET + 1:1)
+               SET WS-CHANGED TO TRUE
+           END-IF.
+
+       5400-EDIT-C-GROUP.
+           DISPLAY 'CBMNT001 - NEW C-FLAG VALUE: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-C-FLAG
+           DISPLAY 'CBMNT001 - NEW C-REASON VALUE: ' WITH NO ADVANCING
+           ACCEPT WS-EDIT-C-REASON
+           MOVE WS-EDIT-C-FLAG   TO C-FLAG
+           MOVE WS-EDIT-C-REASON TO C-REASON
+           SET WS-CHANGED TO TRUE
+           IF C OF R-INDEX-RECORD NOT = WS-ORIGINAL-KEY
+               DISPLAY 'CBMNT001 - NOTE: C IS THE VSAM KEY; THIS '
+                   'CHANGE WILL RE-KEY THE RECORD ON UPDATE'
+               SET WS-KEY-CHANGED TO TRUE
+           ELSE
+               MOVE 'N' TO WS-KEY-CHANGED-SWITCH
+           END-IF.
