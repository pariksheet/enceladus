@@ -0,0 +1,206 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                          *
+      *                                                                          *
+      ****************************************************************************
+      * CBBAL001 - B1/B2 control-totals balancing report.
+      *
+      * Read-only summarization pass over the R-record file.  For every
+      * A occurrence across every record, counts B1 = '1' and B2 = '1'
+      * separately, split out by whether the owning record's N was even
+      * or odd, so finance can balance against what the sender claims it
+      * transmitted.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBBAL001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT R-FILE ASSIGN TO R-IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-R-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO R-REJECT-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO BAL-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  R-FILE
+           RECORDING MODE IS F.
+           COPY RRAW.
+           COPY HDRTRL.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJFILE.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                     PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       COPY RREC REPLACING ==R== BY ==WS-R-RECORD==.
+
+       01  WS-MAP-IDX                      PIC 9(3).
+       01  WS-MAP-OFFSET                   PIC 9(3).
+
+       01  WS-R-FILE-STATUS                PIC X(2).
+           88  WS-R-FILE-OK                VALUE '00'.
+
+       01  WS-REJECT-FILE-STATUS           PIC X(2).
+           88  WS-REJECT-FILE-OK           VALUE '00'.
+
+       01  WS-REPORT-FILE-STATUS           PIC X(2).
+           88  WS-REPORT-FILE-OK           VALUE '00'.
+
+       01  WS-EOF-SWITCH                   PIC X(1)    VALUE 'N'.
+           88  WS-EOF                                  VALUE 'Y'.
+
+       01  WS-N-VALID-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-N-VALID                              VALUE 'Y'.
+           88  WS-N-INVALID                            VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(9)    VALUE ZERO.
+
+       01  WS-TOTALS.
+           05  WS-B1-EVEN-COUNT            PIC 9(9)    VALUE ZERO.
+           05  WS-B1-ODD-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-B2-EVEN-COUNT            PIC 9(9)    VALUE ZERO.
+           05  WS-B2-ODD-COUNT             PIC 9(9)    VALUE ZERO.
+
+       01  WS-N-IS-EVEN-SWITCH             PIC X(1).
+           88  WS-N-IS-EVEN                            VALUE 'Y'.
+           88  WS-N-IS-ODD                             VALUE 'N'.
+
+       01  WS-OCCURS-IDX                   PIC 9(3).
+
+       01  WS-REPORT-LINE-OUT.
+           05  FILLER            PIC X(14) VALUE 'B1 EVEN-N TOT='.
+           05  WS-RPT-B1-EVEN    PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(15) VALUE ' B1 ODD-N TOT='.
+           05  WS-RPT-B1-ODD     PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(15) VALUE ' B2 EVEN-N TOT='.
+           05  WS-RPT-B2-EVEN    PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(14) VALUE ' B2 ODD-N TOT='.
+           05  WS-RPT-B2-ODD     PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-R-RECORD
+               IF NOT WS-EOF
+                   PERFORM 9100-VALIDATE-N
+                   IF WS-N-VALID
+                       PERFORM 9200-MAP-RAW-TO-TYPED
+                       PERFORM 3000-ACCUMULATE-TOTALS
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 4000-WRITE-REPORT
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT R-FILE
+           IF NOT WS-R-FILE-OK
+               DISPLAY 'CBBAL001 - UNABLE TO OPEN R-FILE, STATUS='
+                   WS-R-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-REJECT-FILE-OK
+               DISPLAY 'CBBAL001 - UNABLE TO OPEN REJECT-FILE, STATUS='
+                   WS-REJECT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-FILE-OK
+               DISPLAY 'CBBAL001 - UNABLE TO OPEN REPORT-FILE, STATUS='
+                   WS-REPORT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 9050-SKIP-HEADER-RECORD.
+
+       2000-READ-R-RECORD.
+           READ R-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CTL-IS-TRAILER
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+           END-READ.
+
+       3000-ACCUMULATE-TOTALS.
+           IF FUNCTION MOD (N 2) = 0
+               SET WS-N-IS-EVEN TO TRUE
+           ELSE
+               SET WS-N-IS-ODD TO TRUE
+           END-IF
+
+           PERFORM VARYING WS-OCCURS-IDX FROM 1 BY 1
+                   UNTIL WS-OCCURS-IDX > N
+               IF B1(WS-OCCURS-IDX) = '1'
+                   IF WS-N-IS-EVEN
+                       ADD 1 TO WS-B1-EVEN-COUNT
+                   ELSE
+                       ADD 1 TO WS-B1-ODD-COUNT
+                   END-IF
+               END-IF
+               IF B2(WS-OCCURS-IDX) = '1'
+                   IF WS-N-IS-EVEN
+                       ADD 1 TO WS-B2-EVEN-COUNT
+                   ELSE
+                       ADD 1 TO WS-B2-ODD-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           COPY VALIDN.
+           COPY MAPRAW.
+           COPY HDRCHK.
+
+       4000-WRITE-REPORT.
+           MOVE WS-B1-EVEN-COUNT TO WS-RPT-B1-EVEN
+           MOVE WS-B1-ODD-COUNT  TO WS-RPT-B1-ODD
+           MOVE WS-B2-EVEN-COUNT TO WS-RPT-B2-EVEN
+           MOVE WS-B2-ODD-COUNT  TO WS-RPT-B2-ODD
+           MOVE WS-REPORT-LINE-OUT TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       8000-FINALIZE.
+           CLOSE R-FILE
+           CLOSE REJECT-FILE
+           CLOSE REPORT-FILE
+           DISPLAY 'CBBAL001 - RECORDS READ : ' WS-RECORD-COUNT
+           DISPLAY 'CBBAL001 - REJECTED     : ' WS-REJECT-COUNT
+           DISPLAY 'CBBAL001 - B1 EVEN-N    : ' WS-B1-EVEN-COUNT
+           DISPLAY 'CBBAL001 - B1 ODD-N     : ' WS-B1-ODD-COUNT
+           DISPLAY 'CBBAL001 - B2 EVEN-N    : ' WS-B2-EVEN-COUNT
+           DISPLAY 'CBBAL001 - B2 ODD-N     : ' WS-B2-ODD-COUNT.
