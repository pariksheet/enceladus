@@ -0,0 +1,153 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                           *
+      *                                                                          *
+      ****************************************************************************
+      * CBIDX001 - VSAM KSDS load job.
+      *
+      * Reads the validated R-record file sequentially and loads every
+      * record into a VSAM KSDS keyed on C, with duplicates chained
+      * together, so later lookups by C no longer require a full
+      * sequential scan.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBIDX001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT R-FILE ASSIGN TO R-IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-R-FILE-STATUS.
+
+           SELECT R-INDEX-FILE ASSIGN TO R-VSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS C OF R-INDEX-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-IDX-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO R-REJECT-OUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  R-FILE
+           RECORDING MODE IS F.
+           COPY RRAW.
+           COPY HDRTRL.
+
+       FD  R-INDEX-FILE
+           RECORDING MODE IS F.
+           COPY RIDXREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJFILE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-R-FILE-STATUS                PIC X(2).
+           88  WS-R-FILE-OK                VALUE '00'.
+
+       01  WS-IDX-FILE-STATUS              PIC X(2).
+           88  WS-IDX-FILE-OK              VALUE '00'.
+           88  WS-IDX-DUPLICATE            VALUE '22'.
+
+       01  WS-REJECT-FILE-STATUS           PIC X(2).
+           88  WS-REJECT-FILE-OK           VALUE '00'.
+
+       01  WS-EOF-SWITCH                   PIC X(1)    VALUE 'N'.
+           88  WS-EOF                                  VALUE 'Y'.
+
+       01  WS-N-VALID-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-N-VALID                              VALUE 'Y'.
+           88  WS-N-INVALID                            VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-LOADED-COUNT             PIC 9(9)    VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(9)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM UNTIL WS-EOF
+               PERFORM 2000-READ-R-RECORD
+               IF NOT WS-EOF
+                   PERFORM 9100-VALIDATE-N
+                   IF WS-N-VALID
+                       PERFORM 3000-LOAD-INDEX-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM 8000-FINALIZE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT R-FILE
+           IF NOT WS-R-FILE-OK
+               DISPLAY 'CBIDX001 - UNABLE TO OPEN R-FILE, STATUS='
+                   WS-R-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT R-INDEX-FILE
+           IF NOT WS-IDX-FILE-OK
+               DISPLAY 'CBIDX001 - UNABLE TO OPEN R-INDEX-FILE, STATUS='
+                   WS-IDX-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-REJECT-FILE-OK
+               DISPLAY 'CBIDX001 - UNABLE TO OPEN REJECT-FILE, STATUS='
+                   WS-REJECT-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 9050-SKIP-HEADER-RECORD.
+
+       2000-READ-R-RECORD.
+           READ R-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF CTL-IS-TRAILER
+                       SET WS-EOF TO TRUE
+                   ELSE
+                       ADD 1 TO WS-RECORD-COUNT
+                   END-IF
+           END-READ.
+
+       3000-LOAD-INDEX-RECORD.
+           MOVE RRAW-RECORD TO R-INDEX-RECORD
+           WRITE R-INDEX-RECORD
+               INVALID KEY
+                   DISPLAY 'CBIDX001 - WRITE FAILED FOR RECORD '
+                       WS-RECORD-COUNT ' STATUS=' WS-IDX-FILE-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED-COUNT
+           END-WRITE.
+
+           COPY VALIDN.
+           COPY HDRCHK.
+
+       8000-FINALIZE.
+           CLOSE R-FILE
+           CLOSE R-INDEX-FILE
+           CLOSE REJECT-FILE
+           DISPLAY 'CBIDX001 - RECORDS READ : ' WS-RECORD-COUNT
+           DISPLAY 'CBIDX001 - LOADED       : ' WS-LOADED-COUNT
+           DISPLAY 'CBIDX001 - REJECTED     : ' WS-REJECT-COUNT.
