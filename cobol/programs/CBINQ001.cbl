@@ -0,0 +1,96 @@
+      ****************************************************************************
+      *                                                                          *
+      * Copyright 2018-2019 ABSA Group Limited                                   *
+      *                                                                          *
+      * Licensed under the Apache License, Version 2.0 (the "License");          *
+      * you may not use this file except in compliance with the License.         *
+      * You may obtain a copy of the License at                                  *
+      *                                                                          *
+      *     http://www.apache.org/licenses/LICENSE-2.0                           *
+      *                                                                          *
+      * Unless required by applicable law or agreed to in writing, software      *
+      * distributed under the License is distributed on an "AS IS" BASIS,        *
+      * WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND, either express or implied. *
+      * See the License for the specific language governing permissions and      *
+      * limitations under the License.                                          *
+      *                                                                          *
+      ****************************************************************************
+      * CBINQ001 - inquiry transaction against the C-keyed VSAM KSDS built
+      * by CBIDX001.
+      *
+      * Operator keys in a C value (flag byte + 2-digit reason code, the
+      * full C group); the transaction positions to the first record with
+      * that key and displays every chained duplicate, so "does a record
+      * with this C value exist" is answered without a sequential scan of
+      * the whole file.
+      ****************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBINQ001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT R-INDEX-FILE ASSIGN TO R-VSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C OF R-INDEX-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-IDX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  R-INDEX-FILE
+           RECORDING MODE IS F.
+           COPY RIDXREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IDX-FILE-STATUS              PIC X(2).
+           88  WS-IDX-FILE-OK              VALUE '00'.
+           88  WS-IDX-NOT-FOUND            VALUE '23'.
+           88  WS-IDX-END-OF-KEY-RANGE     VALUE '10'.
+
+       01  WS-SEARCH-KEY                   PIC X(3).
+       01  WS-MATCH-COUNT                  PIC 9(9)    VALUE ZERO.
+       01  WS-DONE-SWITCH                  PIC X(1)    VALUE 'N'.
+           88  WS-DONE                                 VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY 'CBINQ001 - ENTER C VALUE (FLAG+REASON) TO LOOK UP: '
+               WITH NO ADVANCING
+           ACCEPT WS-SEARCH-KEY
+
+           OPEN I-O R-INDEX-FILE
+           IF NOT WS-IDX-FILE-OK
+               DISPLAY 'CBINQ001 - UNABLE TO OPEN R-INDEX-FILE, STATUS='
+                   WS-IDX-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-SEARCH-KEY TO C OF R-INDEX-RECORD
+           START R-INDEX-FILE KEY IS EQUAL TO C OF R-INDEX-RECORD
+               INVALID KEY
+                   DISPLAY 'CBINQ001 - NO RECORD FOUND FOR C = '
+                       WS-SEARCH-KEY
+                   SET WS-DONE TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-DONE
+               READ R-INDEX-FILE NEXT RECORD
+                   AT END
+                       SET WS-DONE TO TRUE
+                   NOT AT END
+                       IF C OF R-INDEX-RECORD = WS-SEARCH-KEY
+                           ADD 1 TO WS-MATCH-COUNT
+                           DISPLAY 'CBINQ001 - MATCH ' WS-MATCH-COUNT
+                               ': N=' R-INDEX-N ' C=' C OF
+                               R-INDEX-RECORD
+                       ELSE
+                           SET WS-DONE TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE R-INDEX-FILE
+           DISPLAY 'CBINQ001 - TOTAL MATCHES FOR C = ' WS-SEARCH-KEY
+               ': ' WS-MATCH-COUNT
+           STOP RUN.
